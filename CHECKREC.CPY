@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CHECKREC
+      * Purpose: Record layout for the in-progress-match checkpoint
+      *          file, written by InputGame after every completed
+      *          game so a dropped session can be resumed.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           02 CP-PLAYER-NAME PIC X(20) OCCURS 2 TIMES.
+           02 CP-SCORE-GOAL PIC 9.
+           02 CP-CURR-GAME PIC 99.
+           02 CP-GAME-ROW OCCURS 99 TIMES.
+               03 CP-GAME-COL OCCURS 2 TIMES.
+                   04 CP-CHARACTER PIC X(20).
+                   04 CP-SCORE PIC 9.
