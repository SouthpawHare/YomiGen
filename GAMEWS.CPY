@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Copybook: GAMEWS
+      * Purpose: Working-storage items shared by YOMI-GEN and
+      *          YOMI-REPLAY - the match data itself (players, score
+      *          goal, game-by-game results) and the character roster
+      *          table used to render the emote text, so both
+      *          programs render identical output from the same data.
+      ******************************************************************
+           01 TEXT2PRINT PIC X(80).
+           01 TEXT2PRINTTEMP PIC X(80).
+           01 TEXT-I PIC 99.
+           01 NUM2PRINT PIC 9(10).
+
+           01 I PIC 999.
+           01 J PIC 999.
+           01 K PIC 999.
+
+           01 CurrGame PIC 99.
+           01 ScoreGoal PIC 9.
+               88 ScoreGoal-Valid Value 1 thru 9.
+
+           01 PlayerName occurs 2 times.
+               02 PlayerNameInit PIC X(1).
+                   88 PlayerNameValid Value 'A' thru 'Z' 'a' thru 'z'.
+               02 PlayerNameRest PIC X(19).
+
+           01 GameData.
+               02 GameDataRow occurs 99 times.
+                   03 GameDataCol occurs 2 times.
+                       04 GameDataCharacter PIC X(20).
+                       04 GameDataScore PIC 9.
+
+           01 Score PIC 9 occurs 2 times.
+
+           01 CharacterRoster.
+               02 CharacterRosterEntry occurs 40 times.
+                   03 RosterAbbrev PIC X(3).
+                   03 RosterFullName PIC X(20).
+                   03 RosterEmoteCode PIC X(20).
+           01 CharacterRosterCount PIC 99.
+
+           01 RosterFoundFlag PIC X(1).
+               88 RosterFound Value 'Y'.
+           01 RosterEOFFlag PIC X(1).
+               88 RosterReadEOF Value 'Y'.
+           01 EmoteFoundFlag PIC X(1).
+               88 EmoteFound Value 'Y'.
+
+           01 CharRosterFileStatus PIC X(2).
