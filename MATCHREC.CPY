@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: MATCHREC
+      * Purpose: Record layout for a completed match, as appended to
+      *          the match-history file by YOMI-GEN and read back by
+      *          YOMI-REPLAY.
+      ******************************************************************
+       01 MATCH-HIST-RECORD.
+           02 MH-PLAYER-NAME PIC X(20) OCCURS 2 TIMES.
+           02 MH-SCORE-GOAL PIC 9.
+           02 MH-GAME-ROW OCCURS 99 TIMES.
+               03 MH-GAME-COL OCCURS 2 TIMES.
+                   04 MH-CHARACTER PIC X(20).
+                   04 MH-SCORE PIC 9.
