@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Copybook: ROSTER
+      * Purpose: Loads CHARACTER-ROSTER-FILE into the CharacterRoster
+      *          table (see GAMEWS.CPY). Shared by YOMI-GEN and
+      *          YOMI-REPLAY so both resolve emote codes the same way.
+      ******************************************************************
+       InitializeRoster.
+           Move Zero to CharacterRosterCount
+           Move "N" to RosterEOFFlag
+           OPEN INPUT CHARACTER-ROSTER-FILE
+           IF CharRosterFileStatus not equal "00" THEN
+               Display "Character roster file CHARROSTR.DAT could not"
+                " be opened - cannot continue."
+               STOP RUN
+           END-IF
+           Perform until RosterReadEOF
+               Read CHARACTER-ROSTER-FILE
+                   AT END
+                       Move "Y" to RosterEOFFlag
+                   NOT AT END
+                       Perform ParseRosterRecord
+               END-READ
+           END-PERFORM
+           CLOSE CHARACTER-ROSTER-FILE
+           .
+
+       ParseRosterRecord.
+           Add 1 to CharacterRosterCount
+           UNSTRING CHAR-ROSTER-RECORD DELIMITED BY ","
+               INTO RosterAbbrev(CharacterRosterCount)
+                    RosterFullName(CharacterRosterCount)
+                    RosterEmoteCode(CharacterRosterCount)
+           END-UNSTRING
+           .
