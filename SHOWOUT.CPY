@@ -0,0 +1,163 @@
+      ******************************************************************
+      * Copybook: SHOWOUT
+      * Purpose: Renders the emote-text match result (header, game
+      *          log, footer) from the GAMEWS match data. Shared by
+      *          YOMI-GEN (fresh matches) and YOMI-REPLAY (saved
+      *          matches) so both produce identical output.
+      ******************************************************************
+       TallyScores.
+           Perform varying I from 1 by 1 until I is greater than 2
+               MOVE Zero to Score(I)
+               Perform varying J from 1 by 1 until J is greater than 99
+                   Add GameDataScore(J, I) to Score(I)
+               END-PERFORM
+           END-PERFORM
+           .
+
+       ShowHeader.
+           MOVE PlayerName(1) to TEXT2PRINT
+           PERFORM SHOW-TEXT
+           DISPLAY " vs " with no ADVANCING
+           MOVE PlayerName(2) to TEXT2PRINT
+           PERFORM SHOW-MENTION
+           .
+
+       ShowGameLog.
+           Perform varying I from 1 by 1 until I is greater than 99
+
+               IF GameDataCharacter(I, 1)(1:1) not equal SPACES then
+
+                   Move GameDataCharacter(I, 1) to TEXT2PRINT
+                   Perform SHOW-EMOTE
+
+                   Display " " with no advancing
+
+                   Move GameDataScore(I, 1) to NUM2PRINT
+                   Perform SHOW-VICTORY-EMOTE
+
+                   Display " " with no advancing
+
+                   Move GameDataScore(I, 2) to NUM2PRINT
+                   Perform SHOW-VICTORY-EMOTE
+
+                   Display " " with no advancing
+
+                   Move GameDataCharacter(I, 2) to TEXT2PRINT
+                   Perform SHOW-EMOTE
+
+                   Display SPACE
+
+               END-IF
+
+           End-Perform
+           .
+
+       ShowFooter.
+           Perform TallyScores
+           Display SPACE
+           MOVE PlayerName(1) to TEXT2PRINT
+           PERFORM SHOW-TEXT
+           Display " " Score(1) " - " Score(2) " " with no ADVANCING
+           MOVE PlayerName(2) to TEXT2PRINT
+           PERFORM SHOW-TEXT
+           Display SPACE
+
+           Move SPACES to TEXT2PRINT
+           If Score(1) greater than Score(2) THEN
+               MOVE PlayerName(1) to TEXT2PRINT
+           ELSE
+               If Score(2) greater than Score(1) THEN
+                   MOVE PlayerName(2) to TEXT2PRINT
+               End-if
+           End-if
+
+           If TEXT2PRINT not equal SPACES THEN
+               Perform SHOW-TEXT
+               Display " wins!"
+           ELSE
+               Display "Inconclusive result!"
+           End-if
+           .
+
+       SHOW-TEXT.
+           Perform COMPUTE-TRIM-LENGTH
+           IF TEXT-I > ZERO
+              DISPLAY TEXT2PRINT(1:TEXT-I) with no ADVANCING
+           END-IF
+           .
+
+       COMPUTE-TRIM-LENGTH.
+           MOVE LENGTH OF TEXT2PRINT to TEXT-I
+           PERFORM UNTIL TEXT-I LESS THAN 1
+            OR TEXT2PRINT(TEXT-I:1) NOT = ' '
+               Subtract 1 from TEXT-I
+           END-PERFORM
+           .
+
+       SHOW-EMOTE.
+           Move "N" to EmoteFoundFlag
+           Perform varying K from 1 by 1 until K is greater than
+            CharacterRosterCount or EmoteFound
+               If RosterFullName(K) equal TEXT2PRINT THEN
+                   Move RosterEmoteCode(K) to TEXT2PRINTTEMP
+                   Move "Y" to EmoteFoundFlag
+               End-if
+           END-PERFORM
+
+           IF NOT EmoteFound THEN
+               Perform TOLOWER
+               MOVE TEXT2PRINT to TEXT2PRINTTEMP
+           END-IF
+
+           String
+                       ":" DELIMITED by Size
+                       TEXT2PRINTTEMP delimited by space
+                       ":" DELIMITED by Size
+                       into TEXT2PRINT
+           Perform SHOW-TEXT
+           .
+
+       SHOW-VICTORY-EMOTE.
+           IF NUM2PRINT is GREATER THAN 0 THEN
+               MOVE "psfist" to TEXT2PRINT
+           ELSE
+               MOVE "pschip" to TEXT2PRINT
+           END-IF
+           PERFORM SHOW-EMOTE
+           .
+
+       TOLOWER.
+           Inspect TEXT2PRINT Replacing All
+                          'A' by 'a'
+                          'B' by 'b'
+                          'C' by 'c'
+                          'D' by 'd'
+                          'E' by 'e'
+                          'F' by 'f'
+                          'G' by 'g'
+                          'H' by 'h'
+                          'I' by 'i'
+                          'J' by 'j'
+                          'K' by 'k'
+                          'L' by 'l'
+                          'M' by 'm'
+                          'N' by 'n'
+                          'O' by 'o'
+                          'P' by 'p'
+                          'Q' by 'q'
+                          'R' by 'r'
+                          'S' by 's'
+                          'T' by 't'
+                          'U' by 'u'
+                          'V' by 'v'
+                          'W' by 'w'
+                          'X' by 'x'
+                          'Y' by 'y'
+                          'Z' by 'z'
+           .
+
+       SHOW-MENTION.
+           PERFORM TOLOWER
+           DISPLAY "@" with no ADVANCING
+           PERFORM SHOW-TEXT
+           .
