@@ -9,84 +9,355 @@
 
 
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATCH-HISTORY-FILE ASSIGN TO "MATCHHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MatchHistFileStatus.
+           SELECT CHARACTER-ROSTER-FILE ASSIGN TO "CHARROSTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CharRosterFileStatus.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CheckpointFileStatus.
+           SELECT MATCH-EXPORT-FILE ASSIGN DYNAMIC MatchExportFilename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MatchExportFileStatus.
+           SELECT OVERLAY-FILE ASSIGN TO "OVERLAY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OverlayFileStatus.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditLogFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 TEXT2PRINT PIC X(80).
-           01 TEXT2PRINTTEMP PIC X(80).
-           01 TEXT-I PIC 99.
-           01 NUM2PRINT PIC 9(10).
+       FD  MATCH-HISTORY-FILE.
+           COPY "MATCHREC.CPY".
+
+       FD  CHARACTER-ROSTER-FILE.
+           01 CHAR-ROSTER-RECORD PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+           COPY "CHECKREC.CPY".
+
+       FD  MATCH-EXPORT-FILE.
+           01 MATCH-EXPORT-RECORD PIC X(100).
 
-           01 I PIC 99.
-           01 J PIC 99.
+       FD  OVERLAY-FILE.
+           01 OVERLAY-RECORD PIC X(80).
 
-           01 CharacterNameTemp PIC X(10).
+       FD  AUDIT-LOG-FILE.
+           01 AUDIT-LOG-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY "GAMEWS.CPY".
+
+           01 CharacterNameTemp PIC X(20).
            01 CharacterAbbrev PIC X(3).
 
            01 CurrPlayer PIC 9.
-           01 CurrGame PIC 99.
            01 TempGameVal PIC 99.
-           01 ScoreGoal PIC 9.
-               88 ScoreGoal-Valid Value '1' thru '9'.
 
            01 ScoreOptionIn PIC 9.
-               88 ScoreOptionInPlayer1Win Value '1' '3'.
-               88 ScoreOptionInPlayer2Win Value '2' '3'.
-               88 ScoreOptionInValid Value '0' thru '3'.
+               88 ScoreOptionInPlayer1Win Value 1 3.
+               88 ScoreOptionInPlayer2Win Value 2 3.
+               88 ScoreOptionInValid Value 0 thru 3.
+
+           01 TournamentMode PIC X(1).
+               88 TournamentModeYes Value 'Y' 'y'.
+           01 PlayAnotherMatch PIC X(1).
+               88 PlayAnotherMatchYes Value 'Y' 'y'.
+
+           01 WinnerPlayer PIC 9.
+
+           01 Leaderboard.
+               02 LeaderboardEntry occurs 50 times.
+                   03 LeaderboardName PIC X(20).
+                   03 LeaderboardWins PIC 9(3).
+           01 LeaderboardCount PIC 99.
+           01 LeaderboardFoundIndex PIC 99.
+
+           01 MatchHistFileStatus PIC X(2).
+           01 CheckpointFileStatus PIC X(2).
+           01 MatchExportFileStatus PIC X(2).
+           01 MatchExportFilename PIC X(30).
+           01 MatchExportDateTime PIC X(14).
+           01 MatchExportSeq PIC 99.
+           01 OverlayFileStatus PIC X(2).
+           01 AuditLogFileStatus PIC X(2).
+           01 AuditTimestamp PIC X(14).
+
+           01 TrimmedPlayerName PIC X(20) occurs 2 times.
+           01 TrimmedPlayerLen PIC 99 occurs 2 times.
+
+           01 ResumeRequestedFlag PIC X(1).
+               88 ResumeRequestedYes Value 'Y' 'y'.
+           01 CheckpointEOFFlag PIC X(1).
+           01 FirstIterationFlag PIC X(1).
+               88 FirstIterationYes Value 'Y'.
+
 
-           01 PlayerName occurs 2 times.
-               02 PlayerNameInit PIC X(1).
-                   88 PlayerNameValid Value 'A' thru 'Z' 'a' thru 'z'.
-               02 PlayerNameRest PIC X(19).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
 
-           01 GameData.
-               02 GameDataRow occurs 20 times.
-                   03 GameDataCol occurs 2 times.
-                       04 GameDataCharacter PIC X(20).
-                       04 GameDataScore PIC 9.
+           Perform InitializeRoster
+           Move Zero to LeaderboardCount
 
-           01 Score PIC 9 occurs 2 times.
+           Move "N" to TournamentMode
+           Perform CheckForCheckpoint
 
+           Display "Run tournament mode (multiple matches)? (Y/N):"
+           Accept TournamentMode
 
+           Move "N" to FirstIterationFlag
+           If ResumeRequestedYes THEN
+               Move "Y" to FirstIterationFlag
+           End-if
 
+           Move "Y" to PlayAnotherMatch
+           Perform until PlayAnotherMatch not equal "Y" and
+            PlayAnotherMatch not equal "y"
+
+               If FirstIterationYes and ResumeRequestedYes THEN
+                   Continue
+               ELSE
+                   Perform GetPlayerNames
+                   Perform GetScoreGoal
+                   Perform ClearGameData
+                   Move Zero to CurrGame
+               End-if
+               Move "N" to FirstIterationFlag
+
+               Perform TallyScores
+               Perform until Score(1) Is Greater than or equal to
+                ScoreGoal or Score(2) Is Greater than or equal to
+                ScoreGoal or CurrGame is greater than or equal to 99
+                   Add 1 to CurrGame
+                   Perform InputGame
+               END-PERFORM
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+               Perform ReconcileGameData
+               Perform ShowFinalMessage
+               Perform ClearCheckpoint
+               Move "N" to ResumeRequestedFlag
+
+               If TournamentModeYes
+                   Perform UpdateLeaderboard
+                   Perform ShowLeaderboard
+                   Display "Play another match? (Y/N):"
+                   Accept PlayAnotherMatch
+               Else
+                   Move "N" to PlayAnotherMatch
+               End-if
 
+           END-PERFORM
+
+           STOP RUN
+           .
+
+       GetPlayerNames.
            Perform varying CurrPlayer from 1 by 1 UNTIL
             CurrPlayer is greater than 2
+               Move Spaces to PlayerName(CurrPlayer)
                Perform until PlayerNameValid(CurrPlayer)
                    Display "Enter Player " CurrPlayer "'s name "
                    "(Max 20 chars):"
                    ACCEPT PlayerName(CurrPlayer)
                END-PERFORM
            END-PERFORM
+           .
 
+       GetScoreGoal.
+           Move Zero to ScoreGoal
            PERFORM UNTIL ScoreGoal-Valid
                Display "Enter score to win (1-9):"
                ACCEPT ScoreGoal
            END-PERFORM
+           .
 
-           Perform TallyScores
-           Perform until Score(1) Is Greater than or equal to ScoreGoal
-            or Score(2) Is Greater than or equal to ScoreGoal or
-            CurrGame is greater than or equal to 20
-               Add 1 to CurrGame
-               Perform InputGame
+       ReconcileGameData.
+           Perform varying I from 1 by 1 until I is greater than
+            CurrGame
+               If GameDataCharacter(I, 1) equal SPACES or
+                GameDataCharacter(I, 2) equal SPACES THEN
+                   Display "Warning: Game " I
+                    " has a blank character entry - check the log"
+                   Display "before posting these results."
+               End-if
            END-PERFORM
+           .
 
-           Perform ShowFinalMessage
+       ClearGameData.
+           Perform varying I from 1 by 1 until I is greater than 99
+               Perform varying J from 1 by 1 until J is greater than 2
+                   Move Spaces to GameDataCharacter(I, J)
+                   Move Zero to GameDataScore(I, J)
+               END-PERFORM
+           END-PERFORM
+           .
 
-           STOP RUN
+       UpdateLeaderboard.
+           Move Zero to WinnerPlayer
+           If Score(1) greater than Score(2) THEN
+               Move 1 to WinnerPlayer
+           ELSE
+               If Score(2) greater than Score(1) THEN
+                   Move 2 to WinnerPlayer
+               End-if
+           End-if
+
+           If WinnerPlayer not equal Zero THEN
+               Perform RecordLeaderboardWin
+           End-if
+           .
+
+       RecordLeaderboardWin.
+           Move Zero to LeaderboardFoundIndex
+           Perform varying K from 1 by 1 until K is greater than
+            LeaderboardCount
+               If LeaderboardName(K) equal PlayerName(WinnerPlayer) THEN
+                   Move K to LeaderboardFoundIndex
+               End-if
+           END-PERFORM
+
+           If LeaderboardFoundIndex equal Zero THEN
+               Add 1 to LeaderboardCount
+               Move PlayerName(WinnerPlayer) to
+                LeaderboardName(LeaderboardCount)
+               Move 1 to LeaderboardWins(LeaderboardCount)
+           ELSE
+               Add 1 to LeaderboardWins(LeaderboardFoundIndex)
+           End-if
            .
 
-       TallyScores.
-           Perform varying I from 1 by 1 until I is greater than 2
-               MOVE Zero to Score(I)
-               Perform varying J from 1 by 1 until J is greater than 20
-                   Add GameDataScore(J, I) to Score(I)
+       ShowLeaderboard.
+           Display SPACE
+           Display "--- Tournament Standings ---"
+           Perform varying K from 1 by 1 until K is greater than
+            LeaderboardCount
+               Display LeaderboardName(K) " : " LeaderboardWins(K)
+                " win(s)"
+           END-PERFORM
+           Display SPACE
+           .
+
+       COPY "ROSTER.CPY".
+
+       CheckForCheckpoint.
+           Move "N" to ResumeRequestedFlag
+           OPEN INPUT CHECKPOINT-FILE
+           IF CheckpointFileStatus equal "00" THEN
+               Move "N" to CheckpointEOFFlag
+               READ CHECKPOINT-FILE
+                   AT END
+                       Move "Y" to CheckpointEOFFlag
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CheckpointEOFFlag not equal "Y" THEN
+                   Display "A checkpointed match was found (through "
+                    "game " CP-CURR-GAME " of a race to "
+                    CP-SCORE-GOAL ")."
+                   Display "Resume last match? (Y/N):"
+                   Accept ResumeRequestedFlag
+                   IF ResumeRequestedYes THEN
+                       Perform LoadCheckpoint
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       LoadCheckpoint.
+           Move CP-PLAYER-NAME(1) to PlayerName(1)
+           Move CP-PLAYER-NAME(2) to PlayerName(2)
+           Move CP-SCORE-GOAL to ScoreGoal
+           Move CP-CURR-GAME to CurrGame
+
+           Perform varying I from 1 by 1 until I is greater than 99
+               Perform varying J from 1 by 1 until J is greater than 2
+                   Move CP-CHARACTER(I, J) to GameDataCharacter(I, J)
+                   Move CP-SCORE(I, J) to GameDataScore(I, J)
                END-PERFORM
            END-PERFORM
+
+           Move "Y" to ResumeRequestedFlag
+           .
+
+       CheckpointGame.
+           Move PlayerName(1) to CP-PLAYER-NAME(1)
+           Move PlayerName(2) to CP-PLAYER-NAME(2)
+           Move ScoreGoal to CP-SCORE-GOAL
+           Move CurrGame to CP-CURR-GAME
+
+           Perform varying I from 1 by 1 until I is greater than 99
+               Perform varying J from 1 by 1 until J is greater than 2
+                   Move GameDataCharacter(I, J) to CP-CHARACTER(I, J)
+                   Move GameDataScore(I, J) to CP-SCORE(I, J)
+               END-PERFORM
+           END-PERFORM
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       ClearCheckpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+       TrimPlayerNames.
+           Perform varying CurrPlayer from 1 by 1 until CurrPlayer is
+            greater than 2
+               Move PlayerName(CurrPlayer) to TEXT2PRINT
+               Perform COMPUTE-TRIM-LENGTH
+               Move TEXT-I to TrimmedPlayerLen(CurrPlayer)
+               Move TEXT2PRINT to TrimmedPlayerName(CurrPlayer)
+           END-PERFORM
+           .
+
+       UpdateOverlay.
+           Perform TrimPlayerNames
+           Move Spaces to OVERLAY-RECORD
+           STRING TrimmedPlayerName(1)(1:TrimmedPlayerLen(1))
+                   DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   Score(1) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   Score(2) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   TrimmedPlayerName(2)(1:TrimmedPlayerLen(2))
+                   DELIMITED BY SIZE
+                   INTO OVERLAY-RECORD
+
+           OPEN OUTPUT OVERLAY-FILE
+           WRITE OVERLAY-RECORD
+           CLOSE OVERLAY-FILE
+           .
+
+       ShowAvailableCharacters.
+           Display "(" with no advancing
+           Perform varying K from 1 by 1 until K is greater than
+            CharacterRosterCount
+               If K is greater than 1 THEN
+                   Display "," with no advancing
+               End-if
+               Display RosterAbbrev(K) with no advancing
+           END-PERFORM
+           Display ")"
+           .
+
+       LookupCharacterRoster.
+           Move "N" to RosterFoundFlag
+           Move Spaces to CharacterNameTemp
+           Perform varying K from 1 by 1 until K is greater than
+            CharacterRosterCount or RosterFound
+               If RosterAbbrev(K) equal CharacterAbbrev THEN
+                   Move RosterFullName(K) to CharacterNameTemp
+                   Move "Y" to RosterFoundFlag
+               End-if
+           END-PERFORM
            .
 
        InputGame.
@@ -99,6 +370,8 @@
 
            Perform InputGameScore
            Perform TallyScores
+           Perform UpdateOverlay
+           Perform CheckpointGame
            .
 
        InputGameScore.
@@ -118,6 +391,30 @@
            If ScoreOptionInPlayer2Win THEN
               Move 1 to GameDataScore(CurrGame, 2)
            End-if
+
+           Perform LogAudit
+           .
+
+       LogAudit.
+           Move Spaces to AUDIT-LOG-RECORD
+           Move FUNCTION CURRENT-DATE(1:14) to AuditTimestamp
+           STRING CurrGame DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   GameDataCharacter(CurrGame, 1) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   GameDataCharacter(CurrGame, 2) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   ScoreOptionIn DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   AuditTimestamp DELIMITED BY SIZE
+                   INTO AUDIT-LOG-RECORD
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AuditLogFileStatus equal "35" THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
            .
 
        InputCharacter.
@@ -125,56 +422,20 @@
            MOVE SPACES to CharacterNameTemp
            Perform until CharacterNameTemp not EQUAL SPACES
                Display "Enter Player " CurrPlayer "'s character"
-               Display "(arg,bbb,deg,gei,glo,gra,gwe,jai,lum,men,mid,oni"
-      -        ",per,qui,roo,set,tro,val,ven,zan)"
+               Perform ShowAvailableCharacters
 
-               if CurrGame not equals 1 THEN
+               if CurrGame not equal to 1 THEN
                    Display "<BLANK> = Same as last round"
                END-IF
                Accept CharacterAbbrev
 
-               Evaluate CharacterAbbrev
-                When "arg"
-                   MOVE "Argagarg" to CharacterNameTemp
-                When "bbb"
-                   MOVE "BBB" to CharacterNameTemp
-                When "deg"
-                   MOVE "DeGrey" to CharacterNameTemp
-                When "gei"
-                   MOVE "Geiger" to CharacterNameTemp
-                When "glo"
-                   MOVE "Gloria" to CharacterNameTemp
-                When "gra"
-                   MOVE "Grave" to CharacterNameTemp
-                When "gwe"
-                   MOVE "Gwen" to CharacterNameTemp
-                When "jai"
-                   MOVE "Jaina" to CharacterNameTemp
-                When "lum"
-                   MOVE "Lum" to CharacterNameTemp
-                When "men"
-                   MOVE "Menelker" to CharacterNameTemp
-                When "mid"
-                   MOVE "Midori" to CharacterNameTemp
-                When "oni"
-                   MOVE "Onimaru" to CharacterNameTemp
-                When "per"
-                   MOVE "Persephone" to CharacterNameTemp
-                When "qui"
-                   MOVE "Quince" to CharacterNameTemp
-                When "roo"
-                   MOVE "Rook" to CharacterNameTemp
-                When "set"
-                   MOVE "Setsuki" to CharacterNameTemp
-                When "tro"
-                   MOVE "Troq" to CharacterNameTemp
-                When "val"
-                   MOVE "Valerie" to CharacterNameTemp
-                When "ven"
-                   MOVE "Vendetta" to CharacterNameTemp
-                When "zan"
-                   MOVE "Zane" to CharacterNameTemp
-               END-EVALUATE
+               Perform LookupCharacterRoster
+
+               IF CharacterAbbrev NOT EQUAL SPACES AND
+                NOT RosterFound THEN
+                   Display "'" CharacterAbbrev
+                    "' is not a recognized character code - try again."
+               END-IF
 
                IF CharacterAbbrev EQUAL SPACES AND
                 CurrGame Greater Than 1 THEN
@@ -190,150 +451,111 @@
             GameDataCharacter(CurrGame, CurrPlayer)
 
            .
-       ShowFinalMessage.
-           Display SPACE
-           Display SPACE
-           Display "--------------------"
-           Display SPACE
-           Display SPACE
-           Perform ShowHeader
-           Display SPACE
-           Display SPACE
-           Perform ShowGameLog
-           Perform ShowFooter
+       SaveMatchHistory.
+           Move SPACES to MH-PLAYER-NAME(1)
+           Move SPACES to MH-PLAYER-NAME(2)
+           Move PlayerName(1) to MH-PLAYER-NAME(1)
+           Move PlayerName(2) to MH-PLAYER-NAME(2)
+           Move ScoreGoal to MH-SCORE-GOAL
+
+           Perform varying I from 1 by 1 until I is greater than 99
+               Perform varying J from 1 by 1 until J is greater than 2
+                   Move GameDataCharacter(I, J) to MH-CHARACTER(I, J)
+                   Move GameDataScore(I, J) to MH-SCORE(I, J)
+               END-PERFORM
+           END-PERFORM
 
+           OPEN EXTEND MATCH-HISTORY-FILE
+           IF MatchHistFileStatus equal "35" THEN
+               OPEN OUTPUT MATCH-HISTORY-FILE
+           END-IF
+           WRITE MATCH-HIST-RECORD
+           CLOSE MATCH-HISTORY-FILE
            .
 
-       ShowHeader.
-           MOVE PlayerName(1) to TEXT2PRINT
-           PERFORM SHOW-TEXT
-           DISPLAY " vs " with no ADVANCING
-           MOVE PlayerName(2) to TEXT2PRINT
-           PERFORM SHOW-MENTION
+       BuildExportFilename.
+           Move Spaces to MatchExportFilename
+           STRING "MATCH-" DELIMITED BY SIZE
+                   MatchExportDateTime DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   MatchExportSeq DELIMITED BY SIZE
+                   ".CSV" DELIMITED BY SIZE
+                   INTO MatchExportFilename
            .
 
-       ShowGameLog.
-           Perform varying I from 1 by 1 until I is greater than 20
-
-               IF GameDataCharacter(I, 1)(1:1) not equal SPACES then
-
-                   Move GameDataCharacter(I, 1) to TEXT2PRINT
-                   Perform SHOW-EMOTE
-
-                   Display " " with no advancing
-
-                   Move GameDataScore(I, 1) to NUM2PRINT
-                   Perform SHOW-VICTORY-EMOTE
-
-                   Display " " with no advancing
-
-                   Move GameDataScore(I, 2) to NUM2PRINT
-                   Perform SHOW-VICTORY-EMOTE
-
-                   Display " " with no advancing
-
-                   Move GameDataCharacter(I, 2) to TEXT2PRINT
-                   Perform SHOW-EMOTE
-
-                   Display SPACE
-
+       FindAvailableExportFilename.
+           Move "00" to MatchExportFileStatus
+           Perform until MatchExportFileStatus equal "35"
+               OPEN INPUT MATCH-EXPORT-FILE
+               IF MatchExportFileStatus equal "00" THEN
+                   CLOSE MATCH-EXPORT-FILE
+                   Add 1 to MatchExportSeq
+                   Perform BuildExportFilename
                END-IF
-
-           End-Perform
-           .
-
-       ShowFooter.
-           Perform TallyScores
-           Display SPACE
-           MOVE PlayerName(1) to TEXT2PRINT
-           PERFORM SHOW-TEXT
-           Display " " Score(1) " - " Score(2) " " with no ADVANCING
-           MOVE PlayerName(2) to TEXT2PRINT
-           PERFORM SHOW-TEXT
-           Display SPACE
-
-           Move SPACES to TEXT2PRINT
-           If Score(1) greater than Score(2) THEN
-               MOVE PlayerName(1) to TEXT2PRINT
-           ELSE
-               If Score(2) greater than Score(1) THEN
-                   MOVE PlayerName(2) to TEXT2PRINT
-               End-if
-           End-if
-
-           If TEXT2PRINT not equal SPACES THEN
-               Perform SHOW-TEXT
-               Display " wins!"
-           ELSE
-               Display "Inconclusive result!"
-           End-if
+           END-PERFORM
            .
 
-       SHOW-TEXT.
-           MOVE LENGTH OF TEXT2PRINT to TEXT-I
-           PERFORM UNTIL TEXT-I LESS THAN 1
-            OR TEXT2PRINT(TEXT-I:1) NOT = ' '
-               Subtract 1 from TEXT-I
+       ExportMatchCSV.
+           Perform TrimPlayerNames
+           Move FUNCTION CURRENT-DATE(1:14) to MatchExportDateTime
+           Move 1 to MatchExportSeq
+           Perform BuildExportFilename
+           Perform FindAvailableExportFilename
+
+           OPEN OUTPUT MATCH-EXPORT-FILE
+           MOVE "Game,P1Character,P1Score,P2Character,P2Score"
+            to MATCH-EXPORT-RECORD
+           WRITE MATCH-EXPORT-RECORD
+
+           Perform varying I from 1 by 1 until I is greater than
+            CurrGame
+               Move Spaces to MATCH-EXPORT-RECORD
+               STRING I DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       GameDataCharacter(I, 1) DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       GameDataScore(I, 1) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       GameDataCharacter(I, 2) DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       GameDataScore(I, 2) DELIMITED BY SIZE
+                       INTO MATCH-EXPORT-RECORD
+               WRITE MATCH-EXPORT-RECORD
            END-PERFORM
-           IF TEXT-I > ZERO
-              DISPLAY TEXT2PRINT(1:TEXT-I) with no ADVANCING
-           END-IF
-           .
 
-       SHOW-EMOTE.
-           Perform TOLOWER
-           MOVE TEXT2PRINT to TEXT2PRINTTEMP
-           String
-                       ":" DELIMITED by Size
-                       TEXT2PRINTTEMP delimited by space
-                       ":" DELIMITED by Size
-                       into TEXT2PRINT
-           Perform SHOW-TEXT
+           Move Spaces to MATCH-EXPORT-RECORD
+           STRING "SUMMARY," DELIMITED BY SIZE
+                   TrimmedPlayerName(1)(1:TrimmedPlayerLen(1))
+                   DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   Score(1) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TrimmedPlayerName(2)(1:TrimmedPlayerLen(2))
+                   DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   Score(2) DELIMITED BY SIZE
+                   INTO MATCH-EXPORT-RECORD
+           WRITE MATCH-EXPORT-RECORD
+
+           CLOSE MATCH-EXPORT-FILE
            .
 
-       SHOW-VICTORY-EMOTE.
-           IF NUM2PRINT is GREATER THAN 0 THEN
-               MOVE "psfist" to TEXT2PRINT
-           ELSE
-               MOVE "pschip" to TEXT2PRINT
-           END-IF
-           PERFORM SHOW-EMOTE
-           .
+       ShowFinalMessage.
+           Perform SaveMatchHistory
+           Perform ExportMatchCSV
+           Display SPACE
+           Display SPACE
+           Display "--------------------"
+           Display SPACE
+           Display SPACE
+           Perform ShowHeader
+           Display SPACE
+           Display SPACE
+           Perform ShowGameLog
+           Perform ShowFooter
 
-       TOLOWER.
-           Inspect TEXT2PRINT Replacing All
-                          'A' by 'a'
-                          'B' by 'b'
-                          'C' by 'c'
-                          'D' by 'd'
-                          'E' by 'e'
-                          'F' by 'f'
-                          'G' by 'g'
-                          'H' by 'h'
-                          'I' by 'i'
-                          'J' by 'j'
-                          'K' by 'k'
-                          'L' by 'l'
-                          'M' by 'm'
-                          'N' by 'n'
-                          'O' by 'o'
-                          'P' by 'p'
-                          'Q' by 'q'
-                          'R' by 'r'
-                          'S' by 's'
-                          'T' by 't'
-                          'U' by 'u'
-                          'V' by 'v'
-                          'W' by 'w'
-                          'X' by 'x'
-                          'Y' by 'y'
-                          'Z' by 'z'
            .
 
-       SHOW-MENTION.
-           PERFORM TOLOWER
-           DISPLAY "@" with no ADVANCING
-           PERFORM SHOW-TEXT
-           .
+       COPY "SHOWOUT.CPY".
 
        END PROGRAM YOMI-GEN.
