@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author: Christopher Czyzewski
+      * Date: 8/9/2026
+      * Purpose: Regenerate the Yomi match result text for a match
+      *          already saved to the match-history file, without
+      *          re-running the original ACCEPT prompts.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOMI-REPLAY.
+
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATCH-HISTORY-FILE ASSIGN TO "MATCHHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MatchHistFileStatus.
+           SELECT CHARACTER-ROSTER-FILE ASSIGN TO "CHARROSTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CharRosterFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATCH-HISTORY-FILE.
+           COPY "MATCHREC.CPY".
+
+       FD  CHARACTER-ROSTER-FILE.
+           01 CHAR-ROSTER-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "GAMEWS.CPY".
+
+           01 MatchHistFileStatus PIC X(2).
+           01 MatchHistEOFFlag PIC X(1).
+               88 MatchHistReadEOF Value 'Y'.
+
+           01 MatchCount PIC 99.
+           01 MatchWanted PIC 99.
+           01 MatchWantedIn PIC X(2).
+
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           Perform InitializeRoster
+           Perform CountMatches
+
+           If MatchCount equal Zero THEN
+               Display "No matches found in MATCHHIST.DAT."
+               STOP RUN
+           END-IF
+
+           Display "Match history contains " MatchCount " match(es)."
+           Display "Enter match number to replay (1-" MatchCount
+            "), or press Enter for the most recent:"
+           Accept MatchWantedIn
+
+           If MatchWantedIn equal Spaces THEN
+               Move MatchCount to MatchWanted
+           ELSE
+               Move MatchWantedIn to MatchWanted
+           End-if
+
+           If MatchWanted less than 1 or MatchWanted greater than
+            MatchCount THEN
+               Display "No such match number - replaying most recent."
+               Move MatchCount to MatchWanted
+           End-if
+
+           Perform LoadMatch
+
+           Display SPACE
+           Display SPACE
+           Display "--------------------"
+           Display SPACE
+           Display SPACE
+           Perform ShowHeader
+           Display SPACE
+           Display SPACE
+           Perform ShowGameLog
+           Perform ShowFooter
+
+           STOP RUN
+           .
+
+       CountMatches.
+           Move Zero to MatchCount
+           OPEN INPUT MATCH-HISTORY-FILE
+           IF MatchHistFileStatus equal "00" THEN
+               Move "N" to MatchHistEOFFlag
+               Perform until MatchHistReadEOF
+                   Read MATCH-HISTORY-FILE
+                       AT END
+                           Move "Y" to MatchHistEOFFlag
+                       NOT AT END
+                           Add 1 to MatchCount
+                   END-READ
+               END-PERFORM
+               CLOSE MATCH-HISTORY-FILE
+           END-IF
+           .
+
+       LoadMatch.
+           Move Zero to MatchCount
+           Move "N" to MatchHistEOFFlag
+           OPEN INPUT MATCH-HISTORY-FILE
+           Perform until MatchHistReadEOF or MatchCount equal
+            MatchWanted
+               Read MATCH-HISTORY-FILE
+                   AT END
+                       Move "Y" to MatchHistEOFFlag
+                   NOT AT END
+                       Add 1 to MatchCount
+               END-READ
+           END-PERFORM
+           CLOSE MATCH-HISTORY-FILE
+
+           Move MH-PLAYER-NAME(1) to PlayerName(1)
+           Move MH-PLAYER-NAME(2) to PlayerName(2)
+           Move MH-SCORE-GOAL to ScoreGoal
+
+           Perform varying I from 1 by 1 until I is greater than 99
+               Perform varying J from 1 by 1 until J is greater than 2
+                   Move MH-CHARACTER(I, J) to GameDataCharacter(I, J)
+                   Move MH-SCORE(I, J) to GameDataScore(I, J)
+               END-PERFORM
+           END-PERFORM
+           .
+
+       COPY "ROSTER.CPY".
+
+       COPY "SHOWOUT.CPY".
+
+       END PROGRAM YOMI-REPLAY.
